@@ -17,6 +17,32 @@
       * Name : Poon King Hin
       * Student ID : 1155077526
       * Email Addr : khpoon6@cse.cuhk.edu.com
+      *
+      * Modification history:
+      *  - Team standings are now ranked by TSCORE (desc, name asc on
+      *    ties) instead of teams.txt order, and everything is held in
+      *    an in-memory team table until the final print pass.
+      *  - Score accumulation only counts submissions with
+      *    OUTCOME = 'ACCEPTED'; rejected attempts are tallied
+      *    separately instead of feeding BASE/MAX/MIN/SCORESUM.
+      *  - IDD widened to PIC 99 and the SOUT table widened to cover a
+      *    full contest set; TSCORE is now totalled with a loop instead
+      *    of ten hardcoded additions.
+      *  - submission-records.txt is pre-sorted by team name (and
+      *    problem id) with the SORT verb, and is then consumed as one
+      *    sequential pass with team breaks instead of being rescanned
+      *    per team.
+      *  - Submission rows that never match a team in teams.txt, or
+      *    that fail to parse as numeric, are written to exceptions.txt.
+      *  - A CSV twin of the report is written to reportcob.csv.
+      *  - The contest name and report title are now read from
+      *    contest-control.txt at OPEN time instead of being literals.
+      *  - A per-problem difficulty summary section is appended to
+      *    reportcob.txt.
+      *  - Every run also copies the finished report to a dated/timed
+      *    archive file so earlier standings can be reconstructed.
+      *  - A per-team, per-problem audit trail is written to
+      *    audit-trail.txt for resolving scoring disputes.
       *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -27,9 +53,33 @@
 000043     SELECT INPUT-FILE
 000044         ASSIGN TO 'submission-records.txt'
 000045         ORGANIZATION IS LINE SEQUENTIAL.
+000043     SELECT SORTED-FILE
+000044         ASSIGN TO 'sorted-submissions.txt'
+000045         ORGANIZATION IS LINE SEQUENTIAL.
+000043     SELECT SORT-FILE
+000044         ASSIGN TO 'sortwork.tmp'.
+000043     SELECT CONTROL-FILE
+000044         ASSIGN TO 'contest-control.txt'
+000045         ORGANIZATION IS LINE SEQUENTIAL
+000045         FILE STATUS IS CONTROL-STATUS.
 000043     SELECT OUT-FILE
                ASSIGN TO 'reportcob.txt'
 000045         ORGANIZATION IS LINE SEQUENTIAL.
+000043     SELECT REPORT-COPY-IN
+000044         ASSIGN TO 'reportcob.txt'
+000045         ORGANIZATION IS LINE SEQUENTIAL.
+000043     SELECT ARCHIVE-FILE
+000044         ASSIGN TO DYNAMIC ARCHIVE-NAME
+000045         ORGANIZATION IS LINE SEQUENTIAL.
+000043     SELECT EXCEPT-FILE
+000044         ASSIGN TO 'exceptions.txt'
+000045         ORGANIZATION IS LINE SEQUENTIAL.
+000043     SELECT CSV-FILE
+000044         ASSIGN TO 'reportcob.csv'
+000045         ORGANIZATION IS LINE SEQUENTIAL.
+000043     SELECT AUDIT-FILE
+000044         ASSIGN TO 'audit-trail.txt'
+000045         ORGANIZATION IS LINE SEQUENTIAL.
 000050*
 000060 DATA DIVISION.
 000061 FILE SECTION.
@@ -38,230 +88,634 @@
        FD INPUT-FILE.
            01 TEAM-DATA.
               03 NAM2 PIC X(15).
-              03 IDD PIC 9.
+              03 IDD PIC 99.
               03 OUTCOME PIC X(19).
               03 SCORE PIC 9(3).
+       FD SORTED-FILE.
+           01 SORTED-DATA.
+              03 SNAM PIC X(15).
+              03 SIDD PIC 99.
+              03 SOUTCOME PIC X(19).
+              03 SSCORE PIC 9(3).
+       SD SORT-FILE.
+           01 SORT-REC.
+              03 SR-NAM PIC X(15).
+              03 SR-IDD PIC 99.
+              03 SR-OUTCOME PIC X(19).
+              03 SR-SCORE PIC 9(3).
+       FD CONTROL-FILE.
+           01 CONTROL-LINE PIC X(50).
        FD OUT-FILE.
 
            01 PRINTLINE.
-               03 P1 PIC X(15).
-               03 P2 PIC X(4).
-               03 P3 PIC ZZ9.
-               03 P4 PIC X(4).
-               03 P5 PIC ZZ9.
-               03 P6 PIC X(4).
-               03 P7 PIC ZZ9.
-               03 P8 PIC X(4).
-               03 P9 PIC ZZ9.
-               03 P10 PIC X(4).
-               03 P11 PIC ZZ9.
-               03 P12 PIC X(4).
-               03 P13 PIC ZZ9.
-               03 P14 PIC X(4).
-               03 P15 PIC ZZ9.
-               03 P16 PIC X(4).
-               03 P17 PIC ZZ9.
-               03 P18 PIC X(4).
-               03 P19 PIC ZZ9.
-               03 P20 PIC X(4).
-               03 P21 PIC ZZ9.
-               03 P22 PIC X(3).
-               03 P23 PIC ZZZ9.
-               03 P24 PIC X.
+               03 PLINE PIC X(300).
+               03 PCR PIC X.
 
            01 FIRR.
-               03 FIR PIC X(33).
+               03 FIR PIC X(50).
                03 F1 PIC X.
            01 SECC.
-              03 SEC PIC X(17).
+              03 SEC PIC X(30).
               03 S1 PIC X.
            01 THII.
               03 THI PIC X(1).
               03 T1 PIC X.
-
-000000*
-000000*
-000000*
+       FD REPORT-COPY-IN.
+           01 COPY-LINE PIC X(300).
+       FD ARCHIVE-FILE.
+           01 ARCH-LINE.
+               03 ARCH-BODY PIC X(300).
+               03 ARCH-CR PIC X.
+       FD EXCEPT-FILE.
+           01 EXCLINE PIC X(300).
+       FD CSV-FILE.
+           01 CSVLINE PIC X(300).
+       FD AUDIT-FILE.
+           01 AUDLINE PIC X(300).
 000000*
+000000 WORKING-STORAGE SECTION.
 000000*
+      * Team table: one entry per team from teams.txt, holding the
+      * final ranked score and the per-problem figures behind it.
+000000     01  TEAM-TABLE.
+               03 TEAM-ENTRY OCCURS 100 TIMES.
+                  05 TEAMNAME PIC X(15).
+                  05 SEEN PIC X.
+                     88 WAS-SEEN VALUE 'Y'.
+                  05 TSCORE PIC 9(5).
+                  05 PROB-STAT OCCURS 20 TIMES.
+                     07 NSUB PIC 99.
+                     07 BADSUB PIC 99.
+                     07 MAX PIC 999.
+                     07 MIN PIC 999.
+                     07 BASE PIC 999.
+                     07 SCORESUM PIC 999.
+                     07 DECAY PIC 9V99.
+                     07 ROBUST PIC 999.
+                     07 SOUT PIC 999.
+           01  TEAM-COUNT PIC 999 VALUE 0.
+           01  MAXPROB-SEEN PIC 99 VALUE 0.
+           01  RANK-ORDER PIC 999 OCCURS 100 TIMES.
 000000*
+      * Team-break scratch area for the current team's block of
+      * sorted submission rows.
+           01  CURNAME PIC X(15) VALUE SPACES.
+           01  CURFOUND PIC X VALUE 'N'.
+               88 CUR-IS-FOUND VALUE 'Y'.
+           01  CURHASDATA PIC X VALUE 'N'.
+               88 CUR-HAS-DATA VALUE 'Y'.
+           01  CURTIX PIC 999.
+           01  SEARCH-I PIC 999.
+           01  RETURN-SW PIC 9 VALUE 1.
+           01  SCRATCH-AREA.
+               03 SCRATCH-PROB OCCURS 20 TIMES.
+                  05 NSUB2 PIC 99.
+                  05 BADSUB2 PIC 99.
+                  05 MAX2 PIC 999.
+                  05 MIN2 PIC 999.
+                  05 BASE2 PIC 999.
+                  05 SCORESUM2 PIC 999.
+                  05 DECAY2 PIC 9V99.
+                  05 ROBUST2 PIC 999.
+                  05 SOUT2 PIC 999.
+           01  TSCORE2 PIC 9(5).
+           01  PROBIDX PIC 99.
+           01  PROBNUM0 PIC 99.
+           01  ROWERR PIC X.
+               88 ROW-IS-BAD VALUE 'Y'.
+           01  ERR-REASON PIC X(30).
 000000*
-000000 WORKING-STORAGE SECTION.
-000000     01  UPDATE-DATA.
-               03 MAX PIC 999.
-               03 MIN PIC 999.
-               03 BASE PIC 999.
-               03 SCORESUM PIC 999.
-               03 NSUB PIC 99.
-03         01  SUMOUT.
-               03 SOUT PIC 999 OCCURS 10 TIMES.
-           01  NUMBER-NOW PIC 9.
-           01  DECAY PIC 9V99.
-           01  ROBUST PIC 999.
-           01  TSCORE PIC 9999.
-           01 OUTSCORE PIC Z9999.
+      * Ranking (bubble sort of RANK-ORDER by TSCORE desc, name asc).
+           01  RANK-I PIC 999.
+           01  RANK-NEXT PIC 999.
+           01  RANK-A PIC 999.
+           01  RANK-B PIC 999.
+           01  RANK-TEMP PIC 999.
+           01  RANKPOS PIC 999.
+           01  TIX2 PIC 999.
+           01  SWAPPED-FLAG PIC X.
+               88 DID-SWAP VALUE 'Y'.
 000000*
+      * Per-problem difficulty summary.
+           01  SUM-I PIC 999.
+           01  CNT-ANY PIC 999.
+           01  CNT-100 PIC 999.
+           01  SUM-SOUT PIC 9(7).
+           01  AVG-SOUT PIC 999V99.
+           01  CNT-ANY-ED PIC ZZ9.
+           01  CNT-100-ED PIC ZZ9.
+           01  AVG-DISP PIC ZZ9.99.
 000000*
+      * Line-building scratch (used for report/CSV/audit lines built
+      * with STRING so the line width can follow the contest size).
+           01  LINE-OUT PIC X(300).
+           01  LINE-PTR PIC 9(4).
+           01  RANKPOS-ED PIC ZZ9.
+           01  TSCORE-ED PIC ZZZZ9.
+           01  PROBNUM0-ED PIC Z9.
+           01  SOUT-ED PIC ZZ9.
+           01  DECAY-ED PIC 9.99.
 000000*
+      * Holding area for the two control-file title lines, staged
+      * here because FIR/SEC share storage with the OUT-FILE record
+      * area and must each be written before the other is moved in.
+           01  CTL-TITLE-1 PIC X(50).
+           01  CTL-TITLE-2 PIC X(30).
+           01  CONTROL-STATUS PIC XX.
+           01  CONTROL-OPENED PIC X VALUE 'N'.
+               88 CONTROL-IS-OPEN VALUE 'Y'.
 000000*
+      * Archive copy of the finished report.
+           01  RUN-DATE PIC 9(8).
+           01  RUN-TIME PIC 9(8).
+           01  ARCHIVE-NAME PIC X(30).
 000000*
 000180 PROCEDURE DIVISION.
 000181* MAIN PROGRAM
 000190 MAIN-PARAGRAPH.
-000200     OPEN INPUT IN-FILE.
-           OPEN INPUT INPUT-FILE.
            OPEN OUTPUT OUT-FILE.
-           MOVE 0 TO NUMBER-NOW.
-      *    DISPLAY '2018 CUHK CSE Programming Contest'.
-      *    DISPLAY 'Team Score Report'.
-      *    DISPLAY ' '.
-           MOVE '2018 CUHK CSE Programming Contest' TO FIR.
+           OPEN OUTPUT EXCEPT-FILE.
+           OPEN OUTPUT CSV-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           MOVE 'TYPE,TEAM,IDD,SCORE,OUTCOME-OR-REASON' TO EXCLINE.
+           WRITE EXCLINE.
+           MOVE SPACES TO AUDLINE.
+           STRING 'TEAM,PROBLEM,NSUB,REJECTED,MAX,MIN,BASE,DECAY,'
+               'ROBUST,SOUT' DELIMITED BY SIZE INTO AUDLINE.
+           WRITE AUDLINE.
+           INITIALIZE TEAM-TABLE.
+           MOVE 0 TO TEAM-COUNT.
+           MOVE 0 TO MAXPROB-SEEN.
+           MOVE '2018 CUHK CSE Programming Contest' TO CTL-TITLE-1.
+           MOVE 'Team Score Report' TO CTL-TITLE-2.
+           GO TO LOAD-CONTROL.
+       LOAD-CONTROL.
+           OPEN INPUT CONTROL-FILE.
+           IF CONTROL-STATUS NOT = '00' THEN
+               GO TO READ-CONTROL-DONE
+           END-IF.
+           MOVE 'Y' TO CONTROL-OPENED.
+           GO TO READ-CONTROL-1.
+       READ-CONTROL-1.
+           READ CONTROL-FILE INTO CONTROL-LINE
+               AT END GO TO READ-CONTROL-DONE.
+           MOVE CONTROL-LINE TO CTL-TITLE-1.
+           GO TO READ-CONTROL-2.
+       READ-CONTROL-2.
+           READ CONTROL-FILE INTO CONTROL-LINE
+               AT END GO TO READ-CONTROL-DONE.
+           MOVE CONTROL-LINE TO CTL-TITLE-2.
+       READ-CONTROL-DONE.
+           IF CONTROL-IS-OPEN THEN
+               CLOSE CONTROL-FILE
+           END-IF.
+           MOVE CTL-TITLE-1 TO FIR.
            MOVE X'0D' TO F1.
            WRITE FIRR.
-           MOVE 'Team Score Report' TO SEC.
+           MOVE CTL-TITLE-2 TO SEC.
            MOVE X'0D' TO S1.
            WRITE SECC.
-           MOVE ' ' TO THI.
+           MOVE SPACE TO THI.
            MOVE X'0D' TO T1.
            WRITE THII.
-
-
-
-           GO TO READ-TEAM.
-       READ-TEAM.
+           GO TO LOAD-TEAMS.
+       LOAD-TEAMS.
+           OPEN INPUT IN-FILE.
+           GO TO LOAD-TEAMS-LOOP.
+       LOAD-TEAMS-LOOP.
            READ IN-FILE INTO NAM
-             AT END  GO TO TEAM-END.
-      *       DISPLAY NAM.
-
-             GO TO READ-RECORD.
-       READ-RECORD.
-           READ INPUT-FILE INTO TEAM-DATA
-               AT END  GO TO RESET-ALL.
-
-               IF NAM = NAM2 THEN
-      *             DISPLAY TEAM-DATA
-                   GO TO NUMBER-CHECK
-               END-IF.
-               GO TO READ-RECORD.
-       TEAM-END.
+               AT END GO TO LOAD-TEAMS-DONE.
+           IF TEAM-COUNT >= 100 THEN
+               GO TO WRITE-TEAM-OVERFLOW
+           END-IF.
+           ADD 1 TO TEAM-COUNT.
+           MOVE NAM TO TEAMNAME(TEAM-COUNT).
+           GO TO LOAD-TEAMS-LOOP.
+       WRITE-TEAM-OVERFLOW.
+           MOVE SPACES TO LINE-OUT.
+           MOVE 1 TO LINE-PTR.
+           STRING 'TEAM-LIMIT,' NAM ',,,TEAM TABLE FULL'
+               DELIMITED BY SIZE INTO LINE-OUT WITH POINTER LINE-PTR.
+           MOVE LINE-OUT TO EXCLINE.
+           WRITE EXCLINE.
+           GO TO LOAD-TEAMS-LOOP.
+       LOAD-TEAMS-DONE.
            CLOSE IN-FILE.
-           CLOSE INPUT-FILE.
-           CLOSE OUT-FILE.
-           STOP RUN.
-       RECORD-END.
-           CLOSE INPUT-FILE.
-           OPEN INPUT INPUT-FILE.
-           GO TO READ-TEAM.
-       NUMBER-CHECK.
-             IF IDD = NUMBER-NOW THEN
-               GO TO UPDATE-SUB
-             END-IF.
-             GO TO CAL-SUB.
-       CAL-SUB.
-      *     DISPLAY NSUB,MAX,MIN,SCORESUM,BASE.
-           IF MAX <= 30 THEN
-               MOVE 0 TO ROBUST
-           END-IF.
-           IF MAX >30 THEN
-               COMPUTE ROBUST= 100 - MAX + MIN
-           END-IF.
-           MOVE 1 TO DECAY.
-           IF BASE NOT = 100 THEN
-              COMPUTE DECAY = 1 / NSUB
-           END-IF.
-           COMPUTE SOUT(NUMBER-NOW + 1)=0.6 * BASE * DECAY +
-                   0.3 * SCORESUM / NSUB + 0.1 * ROBUST.
-      *     DISPLAY NAM,SOUT(NUMBER-NOW + 1).
-           GO TO RESET-SUB.
-       UPDATE-SUB.
-           COMPUTE NSUB = NSUB + 1 .
-           ADD SCORE TO SCORESUM GIVING SCORESUM.
-           MOVE SCORE TO BASE.
-           IF NSUB = 1 THEN
-               MOVE SCORE TO MAX
-               MOVE SCORE TO MIN
-               GO TO READ-RECORD
-           END-IF.
-           IF SCORE >= MAX THEN
-               MOVE SCORE TO MAX
-               GO TO READ-RECORD
-           END-IF.
-           IF SCORE <= MIN THEN
-               MOVE SCORE TO MIN
-               GO TO READ-RECORD
-           END-IF.
-           GO TO READ-RECORD.
-       RESET-SUB.
-           MOVE 0 TO NSUB.
-           MOVE 0 TO MAX.
-           MOVE 0 TO MIN.
-           MOVE 0 TO SCORESUM.
-           MOVE 0 TO BASE.
-           MOVE IDD TO NUMBER-NOW.
-           GO TO UPDATE-SUB.
-       RESET-ALL.
-      *     DISPLAY NSUB,MAX,MIN,SCORESUM,BASE.
-           IF MAX <= 30 THEN
-               MOVE 0 TO ROBUST
-           END-IF.
-           IF MAX >30 THEN
-               COMPUTE ROBUST= 100 - MAX + MIN
-           END-IF.
-           MOVE 1 TO DECAY.
-           IF BASE NOT = 100 THEN
-              COMPUTE DECAY = 1 / NSUB
+           GO TO SORT-SUBS.
+000181* PRE-SORT SUBMISSION-RECORDS.TXT BY TEAM, THEN PROBLEM ID, SO
+000181* IT CAN BE CONSUMED IN A SINGLE SEQUENTIAL PASS BELOW.
+       SORT-SUBS.
+           SORT SORT-FILE ON ASCENDING KEY SR-NAM ASCENDING KEY SR-IDD
+               USING INPUT-FILE
+               GIVING SORTED-FILE.
+           OPEN INPUT SORTED-FILE.
+           GO TO SCAN-LOOP.
+       SCAN-LOOP.
+           READ SORTED-FILE INTO SORTED-DATA
+               AT END GO TO SCAN-DONE.
+           GO TO ROW-CHECK.
+       ROW-CHECK.
+           MOVE 'N' TO ROWERR.
+           MOVE SPACES TO ERR-REASON.
+           IF SIDD NOT NUMERIC THEN
+               MOVE 'Y' TO ROWERR
+               MOVE 'INVALID PROBLEM ID' TO ERR-REASON
+           ELSE
+               IF SIDD > 19 THEN
+                   MOVE 'Y' TO ROWERR
+                   MOVE 'PROBLEM ID OUT OF RANGE' TO ERR-REASON
+               END-IF
            END-IF.
-
-           COMPUTE SOUT(NUMBER-NOW + 1)=0.6 * BASE * DECAY +
-                   0.3 * SCORESUM / NSUB + 0.1 * ROBUST.
-           COMPUTE TSCORE = SOUT(1) + SOUT(2) + SOUT(3) + SOUT(4) +
-                    + SOUT(5) + SOUT(6) + SOUT(7) + SOUT(8) + SOUT(9)+
-                     + SOUT(10).
-      *     DISPLAY NAM,' (0)', SOUT(1),' (1)',SOUT(2),' (2)',SOUT(3),
-      *             ' (3)',SOUT(4),' (4)',SOUT(5),' (5)',SOUT(6),
-      *             ' (7)',SOUT(8),' (8)',SOUT(9),' (9)',SOUT(10),
-      *             ' T:',TSCORE.
-           MOVE NAM TO P1.
-           MOVE ' (0)' TO P2.
-           MOVE SOUT(1) TO P3.
-           MOVE ' (1)' TO P4.
-           MOVE SOUT(2) TO P5.
-           MOVE ' (2)' TO P6.
-           MOVE SOUT(3) TO P7.
-           MOVE ' (3)' TO P8.
-           MOVE SOUT(4) TO P9.
-           MOVE ' (4)' TO P10.
-           MOVE SOUT(5) TO P11.
-           MOVE ' (5)' TO P12.
-           MOVE SOUT(6) TO P13.
-           MOVE ' (6)' TO P14.
-           MOVE SOUT(7) TO P15.
-           MOVE ' (7)' TO P16.
-           MOVE SOUT(8) TO P17.
-           MOVE ' (8)' TO P18.
-           MOVE SOUT(9) TO P19.
-           MOVE ' (9)' TO P20.
-           MOVE SOUT(10) TO P21.
-           MOVE ' T:' TO P22.
-           MOVE TSCORE TO P23.
-           MOVE X'0D' TO P24.
+           IF SSCORE NOT NUMERIC THEN
+               IF NOT ROW-IS-BAD THEN
+                   MOVE 'INVALID SCORE' TO ERR-REASON
+               END-IF
+               MOVE 'Y' TO ROWERR
+           END-IF.
+           IF ROW-IS-BAD THEN
+               GO TO WRITE-MALFORMED
+           END-IF.
+           GO TO CHECK-BREAK.
+       WRITE-MALFORMED.
+           MOVE SPACES TO LINE-OUT.
+           MOVE 1 TO LINE-PTR.
+           STRING 'MALFORMED,' SNAM ',' SIDD ',' SSCORE ',' ERR-REASON
+               DELIMITED BY SIZE INTO LINE-OUT WITH POINTER LINE-PTR.
+           MOVE LINE-OUT TO EXCLINE.
+           WRITE EXCLINE.
+           GO TO SCAN-LOOP.
+       CHECK-BREAK.
+           IF SNAM = CURNAME THEN
+               IF CUR-IS-FOUND THEN
+                   GO TO ACCUM-SUB
+               ELSE
+                   GO TO WRITE-ORPHAN
+               END-IF
+           END-IF.
+           IF NOT CUR-HAS-DATA THEN
+               GO TO START-TEAM
+           END-IF.
+           MOVE 1 TO RETURN-SW.
+           GO TO FINISH-TEAM.
+       START-TEAM.
+           MOVE SNAM TO CURNAME.
+           INITIALIZE SCRATCH-AREA.
+           MOVE 0 TO TSCORE2.
+           MOVE 'N' TO CURHASDATA.
+           MOVE 'N' TO CURFOUND.
+           MOVE 1 TO SEARCH-I.
+           GO TO SEARCH-LOOP.
+       SEARCH-LOOP.
+           IF SEARCH-I > TEAM-COUNT THEN
+               GO TO SEARCH-DONE
+           END-IF.
+           IF TEAMNAME(SEARCH-I) = CURNAME THEN
+               MOVE 'Y' TO CURFOUND
+               MOVE SEARCH-I TO CURTIX
+               GO TO SEARCH-DONE
+           END-IF.
+           ADD 1 TO SEARCH-I.
+           GO TO SEARCH-LOOP.
+       SEARCH-DONE.
+           IF CUR-IS-FOUND THEN
+               GO TO ACCUM-SUB
+           END-IF.
+           GO TO WRITE-ORPHAN.
+       WRITE-ORPHAN.
+           MOVE SPACES TO LINE-OUT.
+           MOVE 1 TO LINE-PTR.
+           STRING 'ORPHAN,' SNAM ',' SIDD ',' SSCORE ',' SOUTCOME
+               DELIMITED BY SIZE INTO LINE-OUT WITH POINTER LINE-PTR.
+           MOVE LINE-OUT TO EXCLINE.
+           WRITE EXCLINE.
+           MOVE 'Y' TO CURHASDATA.
+           GO TO SCAN-LOOP.
+       ACCUM-SUB.
+           MOVE 'Y' TO CURHASDATA.
+           ADD 1 SIDD GIVING PROBIDX.
+           IF PROBIDX > MAXPROB-SEEN THEN
+               MOVE PROBIDX TO MAXPROB-SEEN
+           END-IF.
+           IF SOUTCOME = 'ACCEPTED' THEN
+               GO TO ACCUM-ACCEPTED
+           END-IF.
+           ADD 1 TO BADSUB2(PROBIDX).
+           GO TO SCAN-LOOP.
+       ACCUM-ACCEPTED.
+           ADD 1 TO NSUB2(PROBIDX).
+           ADD SSCORE TO SCORESUM2(PROBIDX).
+           MOVE SSCORE TO BASE2(PROBIDX).
+           IF NSUB2(PROBIDX) = 1 THEN
+               MOVE SSCORE TO MAX2(PROBIDX)
+               MOVE SSCORE TO MIN2(PROBIDX)
+               GO TO SCAN-LOOP
+           END-IF.
+           IF SSCORE >= MAX2(PROBIDX) THEN
+               MOVE SSCORE TO MAX2(PROBIDX)
+               GO TO SCAN-LOOP
+           END-IF.
+           IF SSCORE <= MIN2(PROBIDX) THEN
+               MOVE SSCORE TO MIN2(PROBIDX)
+           END-IF.
+           GO TO SCAN-LOOP.
+       SCAN-DONE.
+           IF CUR-HAS-DATA THEN
+               MOVE 2 TO RETURN-SW
+               GO TO FINISH-TEAM
+           END-IF.
+           GO TO CLOSE-SORTED.
+000181* ROLL THE CURRENT TEAM'S SCRATCH FIGURES INTO ITS TABLE ENTRY,
+000181* THEN RESUME SCANNING (RETURN-SW=1) OR FINISH UP (RETURN-SW=2).
+       FINISH-TEAM.
+           IF CUR-IS-FOUND THEN
+               MOVE 1 TO PROBIDX
+               GO TO CALC-LOOP
+           END-IF.
+           GO TO FINISH-RETURN.
+       CALC-LOOP.
+           IF PROBIDX > MAXPROB-SEEN THEN
+               GO TO FINISH-STORE
+           END-IF.
+           IF NSUB2(PROBIDX) = 0 THEN
+               GO TO CALC-NEXT
+           END-IF.
+           GO TO CALC-PROB.
+       CALC-PROB.
+           IF MAX2(PROBIDX) <= 30 THEN
+               MOVE 0 TO ROBUST2(PROBIDX)
+           END-IF.
+           IF MAX2(PROBIDX) > 30 THEN
+               COMPUTE ROBUST2(PROBIDX) =
+                   100 - MAX2(PROBIDX) + MIN2(PROBIDX)
+           END-IF.
+           IF BADSUB2(PROBIDX) > 0 THEN
+               IF ROBUST2(PROBIDX) > (BADSUB2(PROBIDX) * 5) THEN
+                   COMPUTE ROBUST2(PROBIDX) =
+                       ROBUST2(PROBIDX) - BADSUB2(PROBIDX) * 5
+               ELSE
+                   MOVE 0 TO ROBUST2(PROBIDX)
+               END-IF
+           END-IF.
+           MOVE 1 TO DECAY2(PROBIDX).
+           IF BASE2(PROBIDX) NOT = 100 THEN
+               COMPUTE DECAY2(PROBIDX) = 1 / NSUB2(PROBIDX)
+           END-IF.
+           COMPUTE SOUT2(PROBIDX) =
+                   0.6 * BASE2(PROBIDX) * DECAY2(PROBIDX) +
+                   0.3 * SCORESUM2(PROBIDX) / NSUB2(PROBIDX) +
+                   0.1 * ROBUST2(PROBIDX).
+           ADD SOUT2(PROBIDX) TO TSCORE2.
+       CALC-NEXT.
+           ADD 1 TO PROBIDX.
+           GO TO CALC-LOOP.
+       FINISH-STORE.
+           MOVE 'Y' TO SEEN(CURTIX).
+           MOVE TSCORE2 TO TSCORE(CURTIX).
+           MOVE 1 TO PROBIDX.
+           GO TO STORE-LOOP.
+       STORE-LOOP.
+           IF PROBIDX > MAXPROB-SEEN THEN
+               GO TO AUDIT-LOOP-INIT
+           END-IF.
+           MOVE NSUB2(PROBIDX) TO NSUB(CURTIX, PROBIDX).
+           MOVE BADSUB2(PROBIDX) TO BADSUB(CURTIX, PROBIDX).
+           MOVE MAX2(PROBIDX) TO MAX(CURTIX, PROBIDX).
+           MOVE MIN2(PROBIDX) TO MIN(CURTIX, PROBIDX).
+           MOVE BASE2(PROBIDX) TO BASE(CURTIX, PROBIDX).
+           MOVE SCORESUM2(PROBIDX) TO SCORESUM(CURTIX, PROBIDX).
+           MOVE DECAY2(PROBIDX) TO DECAY(CURTIX, PROBIDX).
+           MOVE ROBUST2(PROBIDX) TO ROBUST(CURTIX, PROBIDX).
+           MOVE SOUT2(PROBIDX) TO SOUT(CURTIX, PROBIDX).
+           ADD 1 TO PROBIDX.
+           GO TO STORE-LOOP.
+       AUDIT-LOOP-INIT.
+           MOVE 1 TO PROBIDX.
+           GO TO AUDIT-LOOP.
+       AUDIT-LOOP.
+           IF PROBIDX > MAXPROB-SEEN THEN
+               GO TO FINISH-RETURN
+           END-IF.
+           IF NSUB2(PROBIDX) = 0 AND BADSUB2(PROBIDX) = 0 THEN
+               GO TO AUDIT-NEXT
+           END-IF.
+           COMPUTE PROBNUM0 = PROBIDX - 1.
+           MOVE DECAY2(PROBIDX) TO DECAY-ED.
+           MOVE SPACES TO LINE-OUT.
+           MOVE 1 TO LINE-PTR.
+           STRING CURNAME ',' PROBNUM0 ',' NSUB2(PROBIDX) ','
+               BADSUB2(PROBIDX) ',' MAX2(PROBIDX) ',' MIN2(PROBIDX) ','
+               BASE2(PROBIDX) ',' DECAY-ED ',' ROBUST2(PROBIDX)
+               ',' SOUT2(PROBIDX)
+               DELIMITED BY SIZE INTO LINE-OUT WITH POINTER LINE-PTR.
+           MOVE LINE-OUT TO AUDLINE.
+           WRITE AUDLINE.
+       AUDIT-NEXT.
+           ADD 1 TO PROBIDX.
+           GO TO AUDIT-LOOP.
+       FINISH-RETURN.
+           GO TO START-TEAM CLOSE-SORTED DEPENDING ON RETURN-SW.
+       CLOSE-SORTED.
+           CLOSE SORTED-FILE.
+           GO TO RANK-INIT.
+000181* HOLD-IN-MEMORY RANKING: TSCORE DESCENDING, TEAM NAME BREAKS TIES.
+       RANK-INIT.
+           MOVE 1 TO RANK-I.
+           GO TO RANK-INIT-LOOP.
+       RANK-INIT-LOOP.
+           IF RANK-I > TEAM-COUNT THEN
+               GO TO RANK-SORT-START
+           END-IF.
+           MOVE RANK-I TO RANK-ORDER(RANK-I).
+           ADD 1 TO RANK-I.
+           GO TO RANK-INIT-LOOP.
+       RANK-SORT-START.
+           MOVE 'Y' TO SWAPPED-FLAG.
+           GO TO RANK-PASS-CHECK.
+       RANK-PASS-CHECK.
+           IF NOT DID-SWAP THEN
+               GO TO PRINT-TEAMS-INIT
+           END-IF.
+           MOVE 'N' TO SWAPPED-FLAG.
+           MOVE 1 TO RANK-I.
+           GO TO RANK-OUTER.
+       RANK-OUTER.
+           IF RANK-I >= TEAM-COUNT THEN
+               GO TO RANK-PASS-CHECK
+           END-IF.
+           MOVE RANK-ORDER(RANK-I) TO RANK-A.
+           ADD 1 RANK-I GIVING RANK-NEXT.
+           MOVE RANK-ORDER(RANK-NEXT) TO RANK-B.
+           IF TSCORE(RANK-A) < TSCORE(RANK-B) THEN
+               GO TO RANK-SWAP
+           END-IF.
+           IF TSCORE(RANK-A) = TSCORE(RANK-B)
+                   AND TEAMNAME(RANK-A) > TEAMNAME(RANK-B) THEN
+               GO TO RANK-SWAP
+           END-IF.
+           GO TO RANK-OUTER-NEXT.
+       RANK-SWAP.
+           MOVE RANK-ORDER(RANK-I) TO RANK-TEMP.
+           MOVE RANK-ORDER(RANK-NEXT) TO RANK-ORDER(RANK-I).
+           MOVE RANK-TEMP TO RANK-ORDER(RANK-NEXT).
+           MOVE 'Y' TO SWAPPED-FLAG.
+       RANK-OUTER-NEXT.
+           ADD 1 TO RANK-I.
+           GO TO RANK-OUTER.
+000181* EMIT THE RANKED TEAM ROWS TO REPORTCOB.TXT AND REPORTCOB.CSV.
+       PRINT-TEAMS-INIT.
+           MOVE SPACES TO LINE-OUT.
+           MOVE 1 TO LINE-PTR.
+           STRING 'RANK,TEAM' DELIMITED BY SIZE
+               INTO LINE-OUT WITH POINTER LINE-PTR.
+           MOVE 1 TO PROBIDX.
+           GO TO CSV-HEADER-LOOP.
+       CSV-HEADER-LOOP.
+           IF PROBIDX > MAXPROB-SEEN THEN
+               GO TO CSV-HEADER-DONE
+           END-IF.
+           COMPUTE PROBNUM0 = PROBIDX - 1.
+           MOVE PROBNUM0 TO PROBNUM0-ED.
+           STRING ',P' PROBNUM0-ED DELIMITED BY SIZE
+               INTO LINE-OUT WITH POINTER LINE-PTR.
+           ADD 1 TO PROBIDX.
+           GO TO CSV-HEADER-LOOP.
+       CSV-HEADER-DONE.
+           STRING ',TSCORE' DELIMITED BY SIZE
+               INTO LINE-OUT WITH POINTER LINE-PTR.
+           MOVE LINE-OUT TO CSVLINE.
+           WRITE CSVLINE.
+           MOVE 1 TO RANKPOS.
+           GO TO PRINT-TEAMS-LOOP.
+       PRINT-TEAMS-LOOP.
+           IF RANKPOS > TEAM-COUNT THEN
+               GO TO PRINT-SUMMARY-START
+           END-IF.
+           MOVE RANK-ORDER(RANKPOS) TO TIX2.
+           MOVE RANKPOS TO RANKPOS-ED.
+           MOVE SPACES TO LINE-OUT.
+           MOVE 1 TO LINE-PTR.
+           STRING RANKPOS-ED '. ' TEAMNAME(TIX2) DELIMITED BY SIZE
+               INTO LINE-OUT WITH POINTER LINE-PTR.
+           MOVE 1 TO PROBIDX.
+           GO TO PRINT-PROB-LOOP.
+       PRINT-PROB-LOOP.
+           IF PROBIDX > MAXPROB-SEEN THEN
+               GO TO PRINT-TSCORE
+           END-IF.
+           COMPUTE PROBNUM0 = PROBIDX - 1.
+           MOVE PROBNUM0 TO PROBNUM0-ED.
+           MOVE SOUT(TIX2, PROBIDX) TO SOUT-ED.
+           STRING ' (' PROBNUM0-ED ') ' SOUT-ED DELIMITED BY SIZE
+               INTO LINE-OUT WITH POINTER LINE-PTR.
+           ADD 1 TO PROBIDX.
+           GO TO PRINT-PROB-LOOP.
+       PRINT-TSCORE.
+           MOVE TSCORE(TIX2) TO TSCORE-ED.
+           STRING ' T:' TSCORE-ED DELIMITED BY SIZE
+               INTO LINE-OUT WITH POINTER LINE-PTR.
+           MOVE LINE-OUT TO PLINE.
+           MOVE X'0D' TO PCR.
            WRITE PRINTLINE.
-
-           MOVE 0 TO NSUB.
-           MOVE 0 TO MAX.
-           MOVE 0 TO MIN.
-           MOVE 0 TO SCORESUM.
-           MOVE 0 TO BASE.
-           MOVE 0 TO NUMBER-NOW.
-           MOVE 0 TO SOUT(1).
-           MOVE 0 TO SOUT(2).
-           MOVE 0 TO SOUT(3).
-           MOVE 0 TO SOUT(4).
-           MOVE 0 TO SOUT(5).
-           MOVE 0 TO SOUT(6).
-           MOVE 0 TO SOUT(7).
-           MOVE 0 TO SOUT(8).
-           MOVE 0 TO SOUT(9).
-           MOVE 0 TO SOUT(10).
-           MOVE 0 TO TSCORE.
-           GO TO RECORD-END.
+           MOVE SPACES TO LINE-OUT.
+           MOVE 1 TO LINE-PTR.
+           STRING RANKPOS-ED ',' TEAMNAME(TIX2) DELIMITED BY SIZE
+               INTO LINE-OUT WITH POINTER LINE-PTR.
+           MOVE 1 TO PROBIDX.
+           GO TO CSV-ROW-LOOP.
+       CSV-ROW-LOOP.
+           IF PROBIDX > MAXPROB-SEEN THEN
+               GO TO CSV-ROW-DONE
+           END-IF.
+           MOVE SOUT(TIX2, PROBIDX) TO SOUT-ED.
+           STRING ',' SOUT-ED DELIMITED BY SIZE
+               INTO LINE-OUT WITH POINTER LINE-PTR.
+           ADD 1 TO PROBIDX.
+           GO TO CSV-ROW-LOOP.
+       CSV-ROW-DONE.
+           STRING ',' TSCORE-ED DELIMITED BY SIZE
+               INTO LINE-OUT WITH POINTER LINE-PTR.
+           MOVE LINE-OUT TO CSVLINE.
+           WRITE CSVLINE.
+           ADD 1 TO RANKPOS.
+           GO TO PRINT-TEAMS-LOOP.
+000181* PER-PROBLEM DIFFICULTY SUMMARY, APPENDED AFTER THE TEAM ROWS.
+       PRINT-SUMMARY-START.
+           MOVE SPACES TO LINE-OUT.
+           MOVE 1 TO LINE-PTR.
+           STRING 'Problem Difficulty Summary' DELIMITED BY SIZE
+               INTO LINE-OUT WITH POINTER LINE-PTR.
+           MOVE LINE-OUT TO PLINE.
+           MOVE X'0D' TO PCR.
+           WRITE PRINTLINE.
+           MOVE 1 TO PROBIDX.
+           GO TO SUMMARY-LOOP.
+       SUMMARY-LOOP.
+           IF PROBIDX > MAXPROB-SEEN THEN
+               GO TO CLOSE-REPORTS
+           END-IF.
+           MOVE 0 TO CNT-ANY.
+           MOVE 0 TO CNT-100.
+           MOVE 0 TO SUM-SOUT.
+           MOVE 1 TO SUM-I.
+           GO TO SUMMARY-TEAM-LOOP.
+       SUMMARY-TEAM-LOOP.
+           IF SUM-I > TEAM-COUNT THEN
+               GO TO SUMMARY-EMIT
+           END-IF.
+           IF NSUB(SUM-I, PROBIDX) > 0
+                   OR BADSUB(SUM-I, PROBIDX) > 0 THEN
+               ADD 1 TO CNT-ANY
+           END-IF.
+           IF BASE(SUM-I, PROBIDX) = 100 THEN
+               ADD 1 TO CNT-100
+           END-IF.
+           ADD SOUT(SUM-I, PROBIDX) TO SUM-SOUT.
+           ADD 1 TO SUM-I.
+           GO TO SUMMARY-TEAM-LOOP.
+       SUMMARY-EMIT.
+           MOVE 0 TO AVG-SOUT.
+           IF TEAM-COUNT > 0 THEN
+               COMPUTE AVG-SOUT ROUNDED = SUM-SOUT / TEAM-COUNT
+           END-IF.
+           COMPUTE PROBNUM0 = PROBIDX - 1.
+           MOVE PROBNUM0 TO PROBNUM0-ED.
+           MOVE CNT-ANY TO CNT-ANY-ED.
+           MOVE CNT-100 TO CNT-100-ED.
+           MOVE AVG-SOUT TO AVG-DISP.
+           MOVE SPACES TO LINE-OUT.
+           MOVE 1 TO LINE-PTR.
+           STRING 'P' PROBNUM0-ED ' SUBMITTED:' CNT-ANY-ED
+               ' MAXSCORE:' CNT-100-ED ' AVG:' AVG-DISP
+               DELIMITED BY SIZE INTO LINE-OUT WITH POINTER LINE-PTR.
+           MOVE LINE-OUT TO PLINE.
+           MOVE X'0D' TO PCR.
+           WRITE PRINTLINE.
+           ADD 1 TO PROBIDX.
+           GO TO SUMMARY-LOOP.
+       CLOSE-REPORTS.
+           CLOSE OUT-FILE.
+           CLOSE EXCEPT-FILE.
+           CLOSE CSV-FILE.
+           CLOSE AUDIT-FILE.
+           GO TO ARCHIVE-COPY.
+000181* SNAPSHOT THE FINISHED REPORT UNDER A DATED/TIMED NAME SO AN
+000181* EARLIER RUN'S STANDINGS CAN BE PULLED BACK UP LATER.
+       ARCHIVE-COPY.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RUN-TIME FROM TIME.
+           STRING 'report-' RUN-DATE '-' RUN-TIME(1:6) '.txt'
+               DELIMITED BY SIZE INTO ARCHIVE-NAME.
+           OPEN INPUT REPORT-COPY-IN.
+           OPEN OUTPUT ARCHIVE-FILE.
+           GO TO ARCHIVE-LOOP.
+       ARCHIVE-LOOP.
+           READ REPORT-COPY-IN INTO COPY-LINE
+               AT END GO TO ARCHIVE-DONE.
+           MOVE COPY-LINE TO ARCH-BODY.
+           MOVE X'0D' TO ARCH-CR.
+           WRITE ARCH-LINE.
+           GO TO ARCHIVE-LOOP.
+       ARCHIVE-DONE.
+           CLOSE REPORT-COPY-IN.
+           CLOSE ARCHIVE-FILE.
+           STOP RUN.
